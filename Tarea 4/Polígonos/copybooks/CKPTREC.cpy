@@ -0,0 +1,12 @@
+000010*----------------------------------------------------------------*
+000020* CKPTREC.CPY                                                    *
+000030* Registro de reinicio (checkpoint) de una corrida por lote:     *
+000040* cuantos registros de PEDIDOS-FILE ya se clasificaron. Si una   *
+000050* corrida se interrumpe, la siguiente lee este valor y descarta  *
+000060* esa misma cantidad de registros antes de seguir clasificando.  *
+000070*                                                                *
+000080* 2026-08-09 RCV  Creacion - soporte de reinicio en POLIGONOS.   *
+000090*----------------------------------------------------------------*
+000100  01  CKPT-REGISTRO.
+000110      05  CKPT-REGISTROS-PROCESADOS  PIC 9(08).
+

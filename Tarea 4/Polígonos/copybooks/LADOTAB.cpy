@@ -0,0 +1,11 @@
+000010*----------------------------------------------------------------*
+000020* LADOTAB.CPY                                                    *
+000030* Tabla de medidas de un poligono de 4 o mas lados. Conserva    *
+000040* cada lado (no solo el primero) para poder rastrear cual lado  *
+000050* especifico rompio la regularidad de un panel rechazado.       *
+000060*                                                                *
+000070* 2026-08-09 RCV  Creacion - soporte de 3000-LOOP en POLIGONOS. *
+000080*----------------------------------------------------------------*
+000090  01  TABLA-LADOS.
+000100      05  TLADO-MEDIDA           PIC 9(10) OCCURS 20 TIMES.
+

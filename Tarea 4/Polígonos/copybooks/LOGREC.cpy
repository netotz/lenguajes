@@ -0,0 +1,26 @@
+000010*----------------------------------------------------------------*
+000020* LOGREC.CPY                                                     *
+000030* Registro de una linea de la bitacora diaria de clasificacion.  *
+000040* Una linea por panel clasificado: fecha, hora, nombre, cantidad *
+000050* de lados, cada medida, perimetro, area y veredicto.            *
+000060*                                                                *
+000070* 2026-08-09 RCV  Creacion - soporte de 8000-REGISTRAR-BITACORA. *
+000080* 2026-08-09 RCV  LOG-VEREDICTO ampliado a X(20) para dar cabida *
+000090*                 al sufijo "rectangulo" del triangulo.          *
+000100* 2026-08-09 RCV  LOG-POLIGONO ampliado a X(14) para dar cabida  *
+000110*                 a nombres de poligono de mas de 12 lados.      *
+000115* 2026-08-09 RCV  LOG-AREA ampliado a 9(21)V9(04) para dar        *
+000116*                 cabida a areas de panels con lados PIC 9(10).  *
+000120*----------------------------------------------------------------*
+000130  01  LOG-REGISTRO.
+000140      05  LOG-FECHA              PIC 9(08).
+000150      05  LOG-HORA               PIC 9(08).
+000160      05  LOG-POLIGONO           PIC X(14).
+000170      05  LOG-LADOS              PIC 9(02).
+000180      05  LOG-MEDIDAS.
+000190          10  LOG-MEDIDA         PIC 9(10) OCCURS 20 TIMES.
+000200      05  LOG-PERIMETRO          PIC 9(13).
+000210      05  LOG-AREA               PIC 9(21)V9(04).
+000220      05  LOG-VEREDICTO          PIC X(20).
+
+

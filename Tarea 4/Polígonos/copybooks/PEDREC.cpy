@@ -0,0 +1,18 @@
+000010*----------------------------------------------------------------*
+000020* PEDREC.CPY                                                     *
+000030* Registro de una linea de la orden de trabajo (work order) con  *
+000040* la que el taller alimenta un lote de paneles a clasificar.     *
+000050* Un registro por panel: cantidad de lados y sus medidas.        *
+000060* Para un cuadrilatero (PED-LADOS = 4), PED-MEDIDA (5) lleva la  *
+000070* medida de una diagonal, usada por 5000-CUADRI para distinguir  *
+000080* cuadrado/rectangulo de rombo/trapecio.                         *
+000090*                                                                *
+000100* 2026-08-09 RCV  Creacion - intake por lote (PEDIDOS-FILE).     *
+000110* 2026-08-09 RCV  PED-MEDIDA (5) documentado como diagonal de    *
+000120*                 cuadrilatero para 5000-CUADRI.                 *
+000130*----------------------------------------------------------------*
+000140  01  PED-REGISTRO.
+000150      05  PED-LADOS              PIC 9(02).
+000160      05  PED-MEDIDAS.
+000170          10  PED-MEDIDA         PIC 9(10) OCCURS 20 TIMES.
+

@@ -0,0 +1,13 @@
+000010*----------------------------------------------------------------*
+000020* PGCONST.CPY                                                    *
+000030* Constantes compartidas del sistema de clasificacion de         *
+000040* paneles (poligonos).                                           *
+000050*                                                                *
+000060* 2026-08-09 RCV  Creacion - limites de lados compartidos por    *
+000070*                 los registros de pedido, la tabla de lados y   *
+000080*                 la tabla de nombres de poligonos.              *
+000090*----------------------------------------------------------------*
+000100  01  PG-CONSTANTES.
+000110      05  PG-MIN-LADOS           PIC 9(02) COMP VALUE 3.
+000120      05  PG-MAX-LADOS           PIC 9(02) COMP VALUE 20.
+

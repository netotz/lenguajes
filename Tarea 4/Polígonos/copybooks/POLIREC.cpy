@@ -0,0 +1,14 @@
+000010*----------------------------------------------------------------*
+000020* POLIREC.CPY                                                    *
+000030* Registro del archivo maestro de nombres de poligono, usado     *
+000040* para cargar TABLA-POLIGONOS (copybook POLITAB) al iniciar la   *
+000050* corrida. Permite agregar poligonos de mas lados sin tocar el   *
+000060* programa: basta con agregar una linea a este archivo.         *
+000070*                                                                *
+000080* 2026-08-09 RCV  Creacion - soporte de 1100-CARGAR-POLIGONOS.   *
+000090*----------------------------------------------------------------*
+000100  01  POLINOM-REGISTRO.
+000110      05  POLINOM-LADOS          PIC 9(02).
+000120      05  POLINOM-NOMBRE         PIC X(14).
+
+

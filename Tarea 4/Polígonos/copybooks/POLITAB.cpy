@@ -0,0 +1,17 @@
+000010*----------------------------------------------------------------*
+000020* POLITAB.CPY                                                    *
+000030* Tabla en memoria de nombres de poligono por cantidad de        *
+000040* lados, cargada al iniciar la corrida desde el archivo maestro  *
+000050* POLINOM-FILE (copybook POLIREC). Reemplaza el EVALUATE fijo    *
+000060* que antes tenia un tope de 12 lados.                           *
+000070*                                                                *
+000080* 2026-08-09 RCV  Creacion - soporte de 1100-CARGAR-POLIGONOS y  *
+000090*                 1120-BUSCAR-NOMBRE-POLIGONO.                   *
+000100*----------------------------------------------------------------*
+000110  01  TABLA-POLIGONOS.
+000120      05  POLI-ENTRADA            OCCURS 1 TO 30 TIMES
+000130              DEPENDING ON PG-TOTAL-POLIGONOS.
+000140          10  POLI-LADOS          PIC 9(02).
+000150          10  POLI-NOMBRE         PIC X(14).
+
+

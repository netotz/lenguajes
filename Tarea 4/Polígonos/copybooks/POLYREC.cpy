@@ -0,0 +1,18 @@
+000010*----------------------------------------------------------------*
+000020* POLYREC.CPY                                                    *
+000030* Registro generico de un panel poligonal: nombre del poligono,  *
+000040* cantidad de lados y las tres primeras medidas capturadas. Esta *
+000050* es la misma estructura que POLIGONOS ya clasifica, pensada     *
+000060* para que los programas de inventario y facturacion en camino   *
+000070* puedan tender sus propios registros sobre ella.                *
+000080*                                                                *
+000090* 2026-08-09 RCV  Creacion - se externalizan LADOS, MEDIDA1,     *
+000100*                 MEDIDA2, MEDIDA3 y POLIGONO de POLIGONOS.     *
+000110*----------------------------------------------------------------*
+000120  01  POLY-REGISTRO.
+000130      05  POLY-LADOS             PIC 9(10).
+000140      05  POLY-POLIGONO          PIC X(14).
+000150      05  POLY-MEDIDA-1          PIC 9(10).
+000160      05  POLY-MEDIDA-2          PIC 9(10).
+000170      05  POLY-MEDIDA-3          PIC 9(10).
+

@@ -1,84 +1,1014 @@
-	identification division.
-	program-id. poligonos.
-
-	environment division.
-	data division.
-	working-storage section.
-	77 lados pic 9(10).
-	77 medida1 pic 9(10).
-	77 medida2 pic 9(10).
-	77 medida3 pic 9(10).
-	77 poligono pic x(12).
-
-	procedure division.
-	MAIN.
-		move 1 to lados
-		perform PEDIR until lados > 2
-		evaluate true
-			when lados = 3
-				go to TRIAN
-			when lados = 4
-				move "cuadrilatero" to poligono
-			when lados = 5
-				move "pentagono" to poligono
-			when lados = 6
-				move "hexagono" to poligono
-			when lados = 7
-				move "heptagono" to poligono
-			when lados = 8
-				move "octagono" to poligono
-			when lados = 9
-				move "nonagono" to poligono
-			when lados = 10
-				move "decagono" to poligono
-			when lados = 11
-				move "undecagono" to poligono
-			when lados = 12
-				move "dodecagono" to poligono
-			when other
-				display "Maximo 12 lados."
-				go to MAIN
-		end-evaluate.
-
-		display "Ingresar medida de un lado: "
-		accept medida1
-		compute lados = lados - 1
-
-		perform LOOP lados times
-		display "El " poligono " es regular."
-		stop run.
-
-	PEDIR.
-		display "Ingresar cantidad de lados del poligono: "
-		accept lados
-		if lados < 3 then
-			display "Un poligono debe tener 3 lados o mas.".
-
-	LOOP.
-		display "Ingresar medida de otro lado: "
-		accept medida2
-		if not medida2 = medida1 then
-			display "El " poligono " es irregular."
-			stop run.
-
-	TRIAN.
-		display "Ingresar medida del primer lado: "
-		accept medida1
-		display "Ingresar medida del segundo lado: "
-		accept medida2
-		display "Ingresar medida del tercer lado: "
-		accept medida3
-
-		if medida1 = medida2 and medida2 = medida3 then
-			display "El triangulo es equilatero."
-			stop run
-		end-if
-		if not medida1 = medida2 and not medida1 = medida3 then
-			if not medida2 = medida3 then
-				display "El triangulo es escaleno."
-				stop run
-			end-if
-		end-if
-
-		display "El triangulo es isosceles."
-		stop run.
\ No newline at end of file
+000010*================================================================*
+000020* POLIGONOS.CBL                                                  *
+000030*================================================================*
+000040  IDENTIFICATION DIVISION.
+000050  PROGRAM-ID. POLIGONOS.
+000060  AUTHOR. R. CASTRO VELAZQUEZ.
+000070  INSTALLATION. TALLER DE CORTE - LINEA DE PANELES.
+000080  DATE-WRITTEN. 2024-10-02.
+000090  DATE-COMPILED.
+000100*----------------------------------------------------------------*
+000110* PROPOSITO.                                                     *
+000120*     Clasifica paneles poligonales (3 a PG-MAX-LADOS lados) a   *
+000130*     partir de sus medidas, determinando si el poligono es      *
+000140*     regular o irregular y, para triangulos y cuadrilateros,    *
+000150*     el subtipo exacto (equilatero/isosceles/escaleno/          *
+000160*     rectangulo, cuadrado/rectangulo/rombo/trapecio).           *
+000170*                                                                *
+000180* HISTORIAL DE MODIFICACIONES.                                   *
+000190*     2024-10-02 RCV  Version original: un panel por corrida,    *
+000200*                      captura interactiva via ACCEPT.           *
+000210*     2026-08-09 RCV  Intake por lote desde archivo de orden de  *
+000220*                      trabajo (PEDIDOS-FILE), un registro por   *
+000230*                      panel, ademas de la captura interactiva   *
+000240*                      que ya existia. Programa reestructurado a *
+000250*                      parrafos numerados para dar cabida al lote*
+000260*     2026-08-09 RCV  Se agrega perimetro y area a la salida,    *
+000270*                      ademas del veredicto regular/irregular.   *
+000280*     2026-08-09 RCV  Se rechazan medidas en cero antes de       *
+000290*                      clasificar; se reintenta en interactivo   *
+000300*                      y se rechaza el registro en lote.         *
+000310*     2026-08-09 RCV  3000-LOOP ahora usa la tabla TLADO-MEDIDA  *
+000320*                      (copybook LADOTAB) para conservar todas   *
+000330*                      las medidas y senalar el lado irregular.  *
+000340*     2026-08-09 RCV  Se agrega bitacora diaria (BITACORA-FILE)  *
+000350*                      con una linea por panel clasificado.      *
+000360*     2026-08-09 RCV  4000-TRIAN detecta angulo recto (Pitagoras)*
+000370*                      y lo agrega al veredicto del triangulo.   *
+000380*     2026-08-09 RCV  Cuadrilateros ya no pasan por 3000-LOOP;   *
+000390*                      5000-CUADRI los clasifica en cuadrado,    *
+000400*                      rectangulo, rombo o trapecio.             *
+000410*     2026-08-09 RCV  Tabla de nombres de poligono externalizada *
+000420*                      a POLINOM-FILE; se quita el tope de 12    *
+000430*                      lados del EVALUATE de 2000-PROCESAR-PANEL.*
+000440*     2026-08-09 RCV  3000-LOOP: angulo central y tangente se    *
+000450*                      calculan en campos propios para evitar    *
+000460*                      area 0 en poligonos de muchos lados.      *
+000470*     2026-08-09 RCV  Reinicio/checkpoint para corridas por lote *
+000480*                      (REINICIO-FILE); una corrida interrumpida *
+000490*                      reanuda desde el ultimo panel clasificado.*
+000500*     2026-08-09 RCV  2100-PEDIR rechaza registros de pedido con *
+000510*                      mas de PG-MAX-LADOS lados antes de validar*
+000520*                      sus medidas; en interactivo se reintenta  *
+000530*                      igual que con menos de PG-MIN-LADOS lados.*
+000535*     2026-08-09 RCV  PG-AREA/PG-AREA-RADICANDO pasan a COMP-2;  *
+000536*                      el area de un panel con lados PIC 9(10)   *
+000537*                      ya no desborda un campo fijo.             *
+000540*----------------------------------------------------------------*
+000550  ENVIRONMENT DIVISION.
+000560  INPUT-OUTPUT SECTION.
+000570  FILE-CONTROL.
+000580      SELECT PEDIDOS-FILE ASSIGN TO "PEDIDOS"
+000590          ORGANIZATION IS LINE SEQUENTIAL
+000600          FILE STATUS IS PG-ESTADO-PEDIDOS.
+000610      SELECT BITACORA-FILE ASSIGN TO "BITACORA"
+000620          ORGANIZATION IS LINE SEQUENTIAL
+000630          FILE STATUS IS PG-ESTADO-BITACORA.
+000640      SELECT POLINOM-FILE ASSIGN TO "POLINOM"
+000650          ORGANIZATION IS LINE SEQUENTIAL
+000660          FILE STATUS IS PG-ESTADO-POLINOM.
+000670      SELECT REINICIO-FILE ASSIGN TO "REINICIO"
+000680          ORGANIZATION IS LINE SEQUENTIAL
+000690          FILE STATUS IS PG-ESTADO-REINICIO.
+
+000700  DATA DIVISION.
+000710  FILE SECTION.
+000720  FD  PEDIDOS-FILE
+000730      RECORD CONTAINS 202 CHARACTERS.
+000740      COPY PEDREC.
+
+000750  FD  BITACORA-FILE
+000760      RECORD CONTAINS 290 CHARACTERS.
+000770      COPY LOGREC.
+
+000780  FD  POLINOM-FILE
+000790      RECORD CONTAINS 16 CHARACTERS.
+000800      COPY POLIREC.
+
+000810  FD  REINICIO-FILE
+000820      RECORD CONTAINS 08 CHARACTERS.
+000830      COPY CKPTREC.
+
+000840  WORKING-STORAGE SECTION.
+000850      COPY PGCONST.
+000860      COPY LADOTAB.
+
+000870      COPY POLYREC.
+
+000880*----------------------------------------------------------------*
+000890* TABLA DE NOMBRES DE POLIGONO (externalizada, ver POLINOM).    *
+000900*----------------------------------------------------------------*
+000910  77  PG-ESTADO-POLINOM          PIC X(02) VALUE "00".
+000920  77  PG-FIN-POLINOM              PIC X(01) VALUE "N".
+000930      88  PG-FIN-POLINOM-SI                 VALUE "S".
+000940  77  PG-TOTAL-POLIGONOS          PIC 9(02) COMP VALUE 0.
+000950      COPY POLITAB.
+000960  77  PG-POLI-INDICE              PIC 9(02) COMP VALUE 0.
+000970  77  PG-POLI-ENCONTRADO          PIC X(01) VALUE "N".
+000980      88  PG-POLI-SE-ENCONTRO               VALUE "S".
+
+000990*----------------------------------------------------------------*
+001000* INDICADORES Y CONTADORES DE CONTROL (LOTE).                    *
+001010*----------------------------------------------------------------*
+001020  77  PG-ESTADO-PEDIDOS          PIC X(02) VALUE "00".
+001030  77  PG-MODO-LOTE                PIC X(01) VALUE "N".
+001040      88  PG-MODO-LOTE-SI                   VALUE "S".
+001050      88  PG-MODO-LOTE-NO                   VALUE "N".
+001060  77  PG-FIN-PROCESO              PIC X(01) VALUE "N".
+001070      88  PG-FIN-PROCESO-SI                 VALUE "S".
+001080  77  PG-RESPUESTA                PIC X(01) VALUE "N".
+001090  77  PG-SUBINDICE                PIC 9(02) COMP VALUE 0.
+001100  77  PG-SUBINDICE-EDIT           PIC Z9.
+001110  77  PG-LADO-IRREGULAR           PIC 9(02) COMP VALUE 0.
+001120  77  PG-ESTADO-BITACORA          PIC X(02) VALUE "00".
+001130  77  PG-BITACORA-OK              PIC X(01) VALUE "S".
+001140      88  PG-BITACORA-DISPONIBLE            VALUE "S".
+001150  77  PG-MAX-LADOS-EDIT           PIC Z9.
+001155  77  PG-POLY-LADOS-EDIT          PIC Z(9)9.
+
+001160*----------------------------------------------------------------*
+001170* REINICIO DE CORRIDAS POR LOTE (CHECKPOINT/RESTART).            *
+001180*----------------------------------------------------------------*
+001190  77  PG-ESTADO-REINICIO          PIC X(02) VALUE "00".
+001200  77  PG-REGISTROS-PROCESADOS     PIC 9(08) COMP VALUE 0.
+001210  77  PG-REGISTROS-A-SALTAR       PIC 9(08) COMP VALUE 0.
+001220  77  PG-REGISTROS-A-SALTAR-EDIT  PIC Z(7)9.
+001230  77  PG-INDICE-REINICIO          PIC 9(08) COMP VALUE 0.
+
+001240*----------------------------------------------------------------*
+001250* PERIMETRO Y AREA (salida junto con el veredicto).              *
+001260*----------------------------------------------------------------*
+001270  77  PG-REGULAR-SW               PIC X(01) VALUE "S".
+001280      88  PG-ES-REGULAR                     VALUE "S".
+001290      88  PG-ES-IRREGULAR                   VALUE "N".
+001300  77  PG-PERIMETRO                PIC 9(13) VALUE 0.
+001303* PG-AREA y PG-AREA-RADICANDO llevan productos de hasta cuatro
+001306* factores de 10 digitos (lados/medidas PIC 9(10)); un campo fijo
+001307* ya no alcanza a cubrir ese rango sin desbordar, asi que se
+001308* calculan en punto flotante, igual que FUNCTION TAN/PI/SQRT.
+001310  77  PG-AREA                     COMP-2 VALUE 0.
+001320  77  PG-ANGULO-CENTRAL           PIC S9(05)V9(10) VALUE 0.
+001330  77  PG-TANGENTE-CENTRAL         PIC S9(05)V9(10) VALUE 0.
+001340  77  PG-SEMI-PERIMETRO           PIC 9(13)V9(04) VALUE 0.
+001350  77  PG-AREA-RADICANDO           COMP-2 VALUE 0.
+001360  77  PG-AREA-OK                  PIC X(01) VALUE "S".
+001370      88  PG-AREA-ES-VALIDA                 VALUE "S".
+001380  77  PG-TRIAN-FORMA               PIC X(10) VALUE SPACES.
+001390  77  PG-TRIAN-VEREDICTO          PIC X(20) VALUE SPACES.
+001400  77  PG-PERIMETRO-EDIT           PIC Z(12)9.
+001410  77  PG-AREA-EDIT                PIC Z(21)9.9999.
+
+001420*----------------------------------------------------------------*
+001430* DETECCION DE ANGULO RECTO (TEOREMA DE PITAGORAS).              *
+001440*----------------------------------------------------------------*
+001450  77  PG-CATETO-A                 PIC 9(10) VALUE 0.
+001460  77  PG-CATETO-B                 PIC 9(10) VALUE 0.
+001470  77  PG-HIPOTENUSA               PIC 9(10) VALUE 0.
+001480  77  PG-SUMA-CUADRADOS           PIC 9(20) VALUE 0.
+001490  77  PG-HIP-CUADRADO             PIC 9(20) VALUE 0.
+001500  77  PG-ANGULO-RECTO-SW          PIC X(01) VALUE "N".
+001510      88  PG-ES-RECTANGULO                  VALUE "S".
+
+001520*----------------------------------------------------------------*
+001530* CLASIFICACION DE CUADRILATEROS (5000-CUADRI).                  *
+001540*----------------------------------------------------------------*
+001550  77  PG-DIAGONAL                 PIC 9(10) VALUE 0.
+001560  77  PG-CUADRI-VEREDICTO         PIC X(12) VALUE SPACES.
+
+001570  PROCEDURE DIVISION.
+001580*================================================================*
+001590* 0000-MAINLINE                                                  *
+001600*     Procesa un panel por pasada en modo interactivo, o el lote *
+001610*     completo de PEDIDOS-FILE hasta fin de archivo en modo lote.*
+001620*================================================================*
+001630  0000-MAINLINE.
+001640      PERFORM 1000-INICIO
+001650          THRU 1000-INICIO-EXIT
+001660      PERFORM 2000-PROCESAR-PANEL
+001670          THRU 2000-PROCESAR-PANEL-EXIT
+001680          UNTIL PG-FIN-PROCESO-SI
+001690      PERFORM 9000-FINALIZAR
+001700          THRU 9000-FINALIZAR-EXIT
+001710      STOP RUN.
+
+001720*----------------------------------------------------------------*
+001730* 1000-INICIO                                                    *
+001740*     Pregunta si la corrida es por lote (PEDIDOS-FILE) o        *
+001750*     interactiva, abre el archivo de pedidos cuando aplica, y   *
+001760*     abre la bitacora diaria en modo extender (agregar al       *
+001770*     final sin borrar lo ya escrito en corridas anteriores),    *
+001780*     carga la tabla de nombres de poligono desde POLINOM-FILE,  *
+001790*     y aplica el reinicio pendiente de una corrida por lote     *
+001800*     anterior que se hubiera interrumpido.                      *
+001810*----------------------------------------------------------------*
+001820  1000-INICIO.
+001830      PERFORM 1100-CARGAR-POLIGONOS
+001840          THRU 1100-CARGAR-POLIGONOS-EXIT
+
+001850      DISPLAY "Procesar lote desde archivo de pedidos (S/N): "
+001860      ACCEPT PG-RESPUESTA
+001870      IF PG-RESPUESTA = "S" OR PG-RESPUESTA = "s"
+001880          SET PG-MODO-LOTE-SI TO TRUE
+001890          OPEN INPUT PEDIDOS-FILE
+001900          IF PG-ESTADO-PEDIDOS NOT = "00"
+001910              DISPLAY "No se pudo abrir PEDIDOS-FILE, estado: "
+001920                  PG-ESTADO-PEDIDOS
+001930              SET PG-MODO-LOTE-NO TO TRUE
+001940              SET PG-FIN-PROCESO-SI TO TRUE
+001950          ELSE
+001960              PERFORM 1200-APLICAR-REINICIO
+001970                  THRU 1200-APLICAR-REINICIO-EXIT
+001980          END-IF
+001990      ELSE
+002000          SET PG-MODO-LOTE-NO TO TRUE
+002010      END-IF
+
+002020      OPEN EXTEND BITACORA-FILE
+002030      IF PG-ESTADO-BITACORA = "35"
+002040          OPEN OUTPUT BITACORA-FILE
+002050          CLOSE BITACORA-FILE
+002060          OPEN EXTEND BITACORA-FILE
+002070      END-IF
+002080      IF PG-ESTADO-BITACORA NOT = "00"
+002090          DISPLAY "No se pudo abrir BITACORA-FILE, estado: "
+002100              PG-ESTADO-BITACORA
+002110          MOVE "N" TO PG-BITACORA-OK
+002120      END-IF.
+002130  1000-INICIO-EXIT.
+002140      EXIT.
+
+002150*----------------------------------------------------------------*
+002160* 1100-CARGAR-POLIGONOS                                          *
+002170*     Carga TABLA-POLIGONOS (copybook POLITAB) desde el archivo  *
+002180*     maestro POLINOM-FILE. Si el archivo no se puede abrir, la  *
+002190*     tabla queda vacia y 1120-BUSCAR-NOMBRE-POLIGONO usara el   *
+002200*     nombre generico "poligono" para todo lado de 5 en adelante.*
+002210*----------------------------------------------------------------*
+002220  1100-CARGAR-POLIGONOS.
+002230      OPEN INPUT POLINOM-FILE
+002240      IF PG-ESTADO-POLINOM NOT = "00"
+002250          DISPLAY "No se pudo abrir POLINOM-FILE, estado: "
+002260              PG-ESTADO-POLINOM
+002270      ELSE
+002280          PERFORM 1110-LEER-POLIGONO
+002290              THRU 1110-LEER-POLIGONO-EXIT
+002300              UNTIL PG-FIN-POLINOM-SI
+002310          CLOSE POLINOM-FILE
+002320      END-IF.
+002330  1100-CARGAR-POLIGONOS-EXIT.
+002340      EXIT.
+
+002350*----------------------------------------------------------------*
+002360* 1110-LEER-POLIGONO                                             *
+002370*     Lee un registro de POLINOM-FILE y lo agrega a la tabla,    *
+002380*     hasta el limite de 30 entradas declarado en POLITAB.       *
+002390*----------------------------------------------------------------*
+002400  1110-LEER-POLIGONO.
+002410      READ POLINOM-FILE
+002420          AT END
+002430              SET PG-FIN-POLINOM-SI TO TRUE
+002440          NOT AT END
+002450              IF PG-TOTAL-POLIGONOS < 30
+002460                  ADD 1 TO PG-TOTAL-POLIGONOS
+002470                  MOVE POLINOM-LADOS
+002480                      TO POLI-LADOS (PG-TOTAL-POLIGONOS)
+002490                  MOVE POLINOM-NOMBRE
+002500                      TO POLI-NOMBRE (PG-TOTAL-POLIGONOS)
+002510              END-IF
+002520      END-READ.
+002530  1110-LEER-POLIGONO-EXIT.
+002540      EXIT.
+
+002550*----------------------------------------------------------------*
+002560* 1120-BUSCAR-NOMBRE-POLIGONO                                    *
+002570*     Busca en TABLA-POLIGONOS el nombre que corresponde a       *
+002580*     POLY-LADOS y lo deja en POLY-POLIGONO. Si no hay una       *
+002590*     entrada para ese numero de lados, usa el nombre generico   *
+002600*     "poligono" en vez de rechazar el panel.                    *
+002610*----------------------------------------------------------------*
+002620  1120-BUSCAR-NOMBRE-POLIGONO.
+002630      MOVE "N" TO PG-POLI-ENCONTRADO
+002640      MOVE 1 TO PG-POLI-INDICE
+002650      PERFORM 1121-COMPARAR-NOMBRE-POLIGONO
+002660          THRU 1121-COMPARAR-NOMBRE-POLIGONO-EXIT
+002670          UNTIL PG-POLI-INDICE > PG-TOTAL-POLIGONOS
+002680              OR PG-POLI-SE-ENCONTRO
+002690      IF NOT PG-POLI-SE-ENCONTRO
+002700          MOVE "poligono" TO POLY-POLIGONO
+002710      END-IF.
+002720  1120-BUSCAR-NOMBRE-POLIGONO-EXIT.
+002730      EXIT.
+
+002740*----------------------------------------------------------------*
+002750* 1121-COMPARAR-NOMBRE-POLIGONO                                  *
+002760*     Una pasada de la busqueda de 1120: compara la entrada      *
+002770*     PG-POLI-INDICE de la tabla contra POLY-LADOS.              *
+002780*----------------------------------------------------------------*
+002790  1121-COMPARAR-NOMBRE-POLIGONO.
+002800      IF POLI-LADOS (PG-POLI-INDICE) = POLY-LADOS
+002810          MOVE POLI-NOMBRE (PG-POLI-INDICE) TO POLY-POLIGONO
+002820          SET PG-POLI-SE-ENCONTRO TO TRUE
+002830      ELSE
+002840          ADD 1 TO PG-POLI-INDICE
+002850      END-IF.
+002860  1121-COMPARAR-NOMBRE-POLIGONO-EXIT.
+002870      EXIT.
+
+002880*----------------------------------------------------------------*
+002890* 1200-APLICAR-REINICIO                                          *
+002900*     Lee REINICIO-FILE para saber cuantos registros de          *
+002910*     PEDIDOS-FILE ya se clasificaron en una corrida anterior    *
+002920*     que se interrumpio, y los descarta de PEDIDOS-FILE antes   *
+002930*     de seguir. Si REINICIO-FILE no existe (corrida nueva), no  *
+002940*     hay nada que descartar.                                    *
+002950*----------------------------------------------------------------*
+002960  1200-APLICAR-REINICIO.
+002970      MOVE 0 TO PG-REGISTROS-A-SALTAR
+002980      OPEN INPUT REINICIO-FILE
+002990      IF PG-ESTADO-REINICIO = "00"
+003000          READ REINICIO-FILE
+003010              NOT AT END
+003020                  MOVE CKPT-REGISTROS-PROCESADOS
+003030                      TO PG-REGISTROS-A-SALTAR
+003040          END-READ
+003050          CLOSE REINICIO-FILE
+003060      END-IF
+
+003070      MOVE PG-REGISTROS-A-SALTAR TO PG-REGISTROS-PROCESADOS
+003080      IF PG-REGISTROS-A-SALTAR > 0
+003090          MOVE PG-REGISTROS-A-SALTAR TO PG-REGISTROS-A-SALTAR-EDIT
+003100          DISPLAY "Reinicio: se descartan "
+003110              PG-REGISTROS-A-SALTAR-EDIT
+003120              " registros ya clasificados."
+003130          PERFORM 1210-DESCARTAR-REGISTRO
+003140              THRU 1210-DESCARTAR-REGISTRO-EXIT
+003150              VARYING PG-INDICE-REINICIO FROM 1 BY 1
+003160              UNTIL PG-INDICE-REINICIO > PG-REGISTROS-A-SALTAR
+003170                  OR PG-FIN-PROCESO-SI
+003180      END-IF.
+003190  1200-APLICAR-REINICIO-EXIT.
+003200      EXIT.
+
+003210*----------------------------------------------------------------*
+003220* 1210-DESCARTAR-REGISTRO                                        *
+003230*     Lee y descarta un registro de PEDIDOS-FILE durante el      *
+003240*     reinicio. Si el archivo de pedidos ya no tiene esa         *
+003250*     cantidad de registros (se reemplazo por uno mas corto),    *
+003260*     se da por terminada la corrida en vez de fallar.           *
+003270*----------------------------------------------------------------*
+003280  1210-DESCARTAR-REGISTRO.
+003290      READ PEDIDOS-FILE
+003300          AT END
+003310              SET PG-FIN-PROCESO-SI TO TRUE
+003320              DISPLAY "Reinicio: PEDIDOS-FILE tiene menos "
+003330                  "registros que el ultimo reinicio."
+003340      END-READ.
+003350  1210-DESCARTAR-REGISTRO-EXIT.
+003360      EXIT.
+
+003370*----------------------------------------------------------------*
+003380* 2000-PROCESAR-PANEL                                            *
+003390*     Obtiene un panel (lote o interactivo) y lo clasifica. En   *
+003400*     modo interactivo solo se procesa un panel por corrida,     *
+003410*     igual que la version original del programa.                *
+003420*----------------------------------------------------------------*
+003430  2000-PROCESAR-PANEL.
+003440      MOVE 1 TO POLY-LADOS
+003450      PERFORM 2100-PEDIR
+003460          UNTIL (POLY-LADOS > 2 AND POLY-LADOS NOT > PG-MAX-LADOS)
+003470              OR PG-FIN-PROCESO-SI
+003480      IF PG-FIN-PROCESO-SI
+003490          GO TO 2000-PROCESAR-PANEL-EXIT
+003500      END-IF
+
+003510      EVALUATE TRUE
+003520          WHEN POLY-LADOS = 3
+003530              PERFORM 4000-TRIAN
+003540                  THRU 4000-TRIAN-EXIT
+003550          WHEN POLY-LADOS = 4
+003560              PERFORM 5000-CUADRI
+003570                  THRU 5000-CUADRI-EXIT
+003580          WHEN OTHER
+003590              PERFORM 1120-BUSCAR-NOMBRE-POLIGONO
+003600                  THRU 1120-BUSCAR-NOMBRE-POLIGONO-EXIT
+003610              PERFORM 2200-PEDIR-MEDIDAS-POLIGONO
+003620                  THRU 2200-PEDIR-MEDIDAS-POLIGONO-EXIT
+003630              PERFORM 3000-LOOP
+003640                  THRU 3000-LOOP-EXIT
+003650      END-EVALUATE
+
+003651*    El punto de reinicio se actualiza hasta aqui, no al leer el
+003652*    registro en 2100-PEDIR: si la corrida termina mal clasificando
+003653*    o registrando este panel en la bitacora, debe poder releerse
+003654*    y reintentarse, no darse por ya procesado.
+003655      IF PG-MODO-LOTE-SI
+003656          PERFORM 2120-ACTUALIZAR-REINICIO
+003657              THRU 2120-ACTUALIZAR-REINICIO-EXIT
+003658      END-IF
+
+003660      IF NOT PG-MODO-LOTE-SI
+003670          SET PG-FIN-PROCESO-SI TO TRUE
+003680      END-IF.
+003690  2000-PROCESAR-PANEL-EXIT.
+003700      EXIT.
+
+003710*----------------------------------------------------------------*
+003720* 2100-PEDIR                                                     *
+003730*     Obtiene la cantidad de lados del siguiente panel, ya sea   *
+003740*     leyendo PEDIDOS-FILE (modo lote) o via ACCEPT (interactivo)*
+003750*----------------------------------------------------------------*
+003760  2100-PEDIR.
+003770      IF PG-MODO-LOTE-SI
+003780          READ PEDIDOS-FILE
+003790              AT END
+003800                  SET PG-FIN-PROCESO-SI TO TRUE
+003810              NOT AT END
+003820                  ADD 1 TO PG-REGISTROS-PROCESADOS
+003850                  MOVE PED-LADOS TO POLY-LADOS
+003860                  MOVE PED-MEDIDA (1) TO POLY-MEDIDA-1
+003870                  MOVE PED-MEDIDA (2) TO POLY-MEDIDA-2
+003880                  MOVE PED-MEDIDA (3) TO POLY-MEDIDA-3
+003890                  IF POLY-LADOS < PG-MIN-LADOS
+003900                          OR POLY-LADOS > PG-MAX-LADOS
+003905                      MOVE POLY-LADOS TO PG-POLY-LADOS-EDIT
+003910                      DISPLAY "Registro de pedido invalido, "
+003920                          "lados: " PG-POLY-LADOS-EDIT
+003930                      MOVE 1 TO POLY-LADOS
+003935*                    Registro rechazado, no hay clasificacion
+003936*                    pendiente: el punto de reinicio puede avanzar.
+003937                      PERFORM 2120-ACTUALIZAR-REINICIO
+003938                          THRU 2120-ACTUALIZAR-REINICIO-EXIT
+003940                  ELSE
+003950                      PERFORM 2110-VALIDAR-MEDIDAS-LOTE
+003960                          THRU 2110-VALIDAR-MEDIDAS-LOTE-EXIT
+003970                          VARYING PG-SUBINDICE FROM 1 BY 1
+003980                          UNTIL PG-SUBINDICE > POLY-LADOS
+003981*                    5000-CUADRI tambien usa PED-MEDIDA (5) como
+003982*                    diagonal; 2110 no la valida porque su VARYING
+003983*                    solo llega hasta POLY-LADOS (4 en un
+003984*                    cuadrilatero).
+003985                      IF POLY-LADOS = 4 AND PED-MEDIDA (5) = 0
+003986                          DISPLAY "Registro de pedido invalido, "
+003987                              "medida en cero en la diagonal"
+003988                          MOVE 1 TO POLY-LADOS
+003989                      END-IF
+003990                      IF POLY-LADOS = 1
+003991*                        2110 rechazo una medida en cero, o la
+003992*                        diagonal lo hizo arriba: tampoco hay
+003993*                        clasificacion pendiente para este registro.
+003994                          PERFORM 2120-ACTUALIZAR-REINICIO
+003995                              THRU 2120-ACTUALIZAR-REINICIO-EXIT
+003996                      END-IF
+003997                  END-IF
+004000          END-READ
+004010      ELSE
+004020          DISPLAY "Ingresar cantidad de lados del poligono: "
+004030          ACCEPT POLY-LADOS
+004040          IF POLY-LADOS < PG-MIN-LADOS
+004050              DISPLAY "Un poligono debe tener 3 lados o mas."
+004060          END-IF
+004070          IF POLY-LADOS > PG-MAX-LADOS
+004080              MOVE PG-MAX-LADOS TO PG-MAX-LADOS-EDIT
+004090              DISPLAY "Maximo " PG-MAX-LADOS-EDIT " lados."
+004100          END-IF
+004110      END-IF.
+004120  2100-PEDIR-EXIT.
+004130      EXIT.
+
+004140*----------------------------------------------------------------*
+004150* 2110-VALIDAR-MEDIDAS-LOTE                                      *
+004160*     Verifica que cada medida del registro de pedido leido sea  *
+004170*     mayor que cero. Un registro con alguna medida en cero  *
+004180*     rechaza completo (se trata como lados invalido y se pasa   *
+004190*     al siguiente registro) en vez de clasificarlo con       *
+004200*     datos incompletos o en cero.                             *
+004210*----------------------------------------------------------------*
+004220  2110-VALIDAR-MEDIDAS-LOTE.
+004230      IF PED-MEDIDA (PG-SUBINDICE) = 0
+004240          MOVE PG-SUBINDICE TO PG-SUBINDICE-EDIT
+004250          DISPLAY "Registro de pedido invalido, medida en cero "
+004260              "en el lado " PG-SUBINDICE-EDIT
+004270          MOVE 1 TO POLY-LADOS
+004280      END-IF.
+004290  2110-VALIDAR-MEDIDAS-LOTE-EXIT.
+004300      EXIT.
+
+004310*----------------------------------------------------------------*
+004320* 2120-ACTUALIZAR-REINICIO                                       *
+004330*     Reescribe REINICIO-FILE con la cantidad de registros de    *
+004340*     PEDIDOS-FILE ya leidos, para que una corrida interrumpida  *
+004350*     pueda reanudarse desde el siguiente. Se reescribe el       *
+004360*     archivo completo (una sola linea) en cada panel, en vez    *
+004370*     de acumular historial, porque solo interesa el ultimo      *
+004380*     punto de control.                                          *
+004390*----------------------------------------------------------------*
+004400  2120-ACTUALIZAR-REINICIO.
+004410      MOVE PG-REGISTROS-PROCESADOS TO CKPT-REGISTROS-PROCESADOS
+004420      OPEN OUTPUT REINICIO-FILE
+004430      IF PG-ESTADO-REINICIO = "00"
+004440          WRITE CKPT-REGISTRO
+004450          CLOSE REINICIO-FILE
+004455      ELSE
+004456          DISPLAY "No se pudo abrir REINICIO-FILE, estado: "
+004457              PG-ESTADO-REINICIO
+004460      END-IF.
+004470  2120-ACTUALIZAR-REINICIO-EXIT.
+004480      EXIT.
+
+004490*----------------------------------------------------------------*
+004500* 2200-PEDIR-MEDIDAS-POLIGONO                                    *
+004510*     Llena TLADO-MEDIDA (copybook LADOTAB) con las POLY-LADOS  *
+004520*     medidas del panel, una por una, ya sea copiandolas del     *
+004530*     registro de pedido (lote) o capturandolas por ACCEPT       *
+004540*     (interactivo). Conservar cada medida, no solo la primera,  *
+004550*     permite rastrear despues cual lado exacto rompio la        *
+004560*     regularidad de un poligono de mas de 4 lados. Se pone en   *
+004570*     ceros primero porque un panel de menos de 20 lados deja    *
+004580*     posiciones sin llenar, y 8000-REGISTRAR-BITACORA copia la  *
+004590*     tabla completa a la bitacora: sin este MOVE esas posiciones*
+004600*     quedan con el contenido inicial de WORKING-STORAGE, que no *
+004610*     es un digito valido y hace fallar el WRITE de la bitacora. *
+004620*----------------------------------------------------------------*
+004630  2200-PEDIR-MEDIDAS-POLIGONO.
+004640      MOVE ZEROS TO TABLA-LADOS
+004650      MOVE 1 TO PG-SUBINDICE
+004660      IF PG-MODO-LOTE-SI
+004670          PERFORM 2210-COPIAR-MEDIDA-LOTE
+004680              THRU 2210-COPIAR-MEDIDA-LOTE-EXIT
+004690              UNTIL PG-SUBINDICE > POLY-LADOS
+004700      ELSE
+004710          PERFORM 2220-CAPTURAR-MEDIDA-TABLA
+004720              THRU 2220-CAPTURAR-MEDIDA-TABLA-EXIT
+004730              UNTIL PG-SUBINDICE > POLY-LADOS
+004740      END-IF.
+004750  2200-PEDIR-MEDIDAS-POLIGONO-EXIT.
+004760      EXIT.
+
+004770*----------------------------------------------------------------*
+004780* 2210-COPIAR-MEDIDA-LOTE                                        *
+004790*     Copia del registro de pedido el siguiente lado a la tabla. *
+004800*----------------------------------------------------------------*
+004810  2210-COPIAR-MEDIDA-LOTE.
+004820      MOVE PED-MEDIDA (PG-SUBINDICE)
+004830          TO TLADO-MEDIDA (PG-SUBINDICE)
+004840      ADD 1 TO PG-SUBINDICE.
+004850  2210-COPIAR-MEDIDA-LOTE-EXIT.
+004860      EXIT.
+
+004870*----------------------------------------------------------------*
+004880* 2220-CAPTURAR-MEDIDA-TABLA                                     *
+004890*     Captura por ACCEPT el siguiente lado a la tabla,           *
+004900*     reintentando mientras la medida sea cero.                  *
+004910*----------------------------------------------------------------*
+004920  2220-CAPTURAR-MEDIDA-TABLA.
+004930      MOVE 0 TO TLADO-MEDIDA (PG-SUBINDICE)
+004940      PERFORM 2230-LEER-UNA-MEDIDA
+004950          THRU 2230-LEER-UNA-MEDIDA-EXIT
+004960          UNTIL TLADO-MEDIDA (PG-SUBINDICE) > 0
+004970      ADD 1 TO PG-SUBINDICE.
+004980  2220-CAPTURAR-MEDIDA-TABLA-EXIT.
+004990      EXIT.
+
+005000*----------------------------------------------------------------*
+005010* 2230-LEER-UNA-MEDIDA                                           *
+005020*     Una pasada de ACCEPT para el lado PG-SUBINDICE.            *
+005030*----------------------------------------------------------------*
+005040  2230-LEER-UNA-MEDIDA.
+005050      IF PG-SUBINDICE = 1
+005060          DISPLAY "Ingresar medida de un lado: "
+005070      ELSE
+005080          DISPLAY "Ingresar medida de otro lado: "
+005090      END-IF
+005100      ACCEPT TLADO-MEDIDA (PG-SUBINDICE)
+005110      IF TLADO-MEDIDA (PG-SUBINDICE) = 0
+005120          DISPLAY "La medida debe ser mayor que cero."
+005130      END-IF.
+005140  2230-LEER-UNA-MEDIDA-EXIT.
+005150      EXIT.
+
+005160*----------------------------------------------------------------*
+005170* 3000-LOOP                                                      *
+005180*     Recorre TLADO-MEDIDA (1) a (POLY-LADOS) comparando cada    *
+005190*     lado contra TLADO-MEDIDA (1) para determinar si el         *
+005200*     poligono es regular o irregular, acumulando el perimetro  *
+005210*     real del panel. Para el caso regular tambien se calcula   *
+005220*     el area.                                                  *
+005230*----------------------------------------------------------------*
+005240  3000-LOOP.
+005250      SET PG-ES-REGULAR TO TRUE
+005260      MOVE 0 TO PG-LADO-IRREGULAR
+005270      MOVE TLADO-MEDIDA (1) TO PG-PERIMETRO
+005280      MOVE 2 TO PG-SUBINDICE
+005290      PERFORM 3100-COMPARAR-LADO
+005300          THRU 3100-COMPARAR-LADO-EXIT
+005310          UNTIL PG-SUBINDICE > POLY-LADOS
+
+005320      MOVE PG-PERIMETRO TO PG-PERIMETRO-EDIT
+005330      IF PG-ES-REGULAR
+005340*    Angulo y tangente en campos propios, no anidados en un solo
+005350*    COMPUTE: la expresion compuesta trunca la precision y da area
+005360*    0 en poligonos de muchos lados (16, 20...).
+005370          COMPUTE PG-ANGULO-CENTRAL ROUNDED =
+005380              FUNCTION PI / POLY-LADOS
+005390          COMPUTE PG-TANGENTE-CENTRAL ROUNDED =
+005400              FUNCTION TAN (PG-ANGULO-CENTRAL)
+005410          COMPUTE PG-AREA =
+005420              (POLY-LADOS * TLADO-MEDIDA (1) * TLADO-MEDIDA (1)) /
+005430              (4 * PG-TANGENTE-CENTRAL)
+005440          MOVE PG-AREA TO PG-AREA-EDIT
+005450          MOVE "regular" TO LOG-VEREDICTO
+005460          DISPLAY "El " POLY-POLIGONO " es regular. "
+005470              "Perimetro: " PG-PERIMETRO-EDIT
+005480              " Area: " PG-AREA-EDIT
+005490      ELSE
+005500          MOVE 0 TO PG-AREA
+005510          MOVE "irregular" TO LOG-VEREDICTO
+005515          MOVE PG-LADO-IRREGULAR TO PG-SUBINDICE-EDIT
+005520          DISPLAY "El " POLY-POLIGONO " es irregular. "
+005530              "Lado fuera de medida: " PG-SUBINDICE-EDIT
+005540              " Perimetro: " PG-PERIMETRO-EDIT
+005550      END-IF
+
+005560      MOVE TABLA-LADOS TO LOG-MEDIDAS
+005570      PERFORM 8000-REGISTRAR-BITACORA
+005580          THRU 8000-REGISTRAR-BITACORA-EXIT.
+005590  3000-LOOP-EXIT.
+005600      EXIT.
+
+005610*----------------------------------------------------------------*
+005620* 3100-COMPARAR-LADO                                             *
+005630*     Una pasada de la comparacion de 3000-LOOP: suma el lado    *
+005640*     PG-SUBINDICE al perimetro y lo compara contra el primero.  *
+005650*     Conserva el numero del primer lado que rompio la           *
+005660*     regularidad para poder reportarlo.                         *
+005670*----------------------------------------------------------------*
+005680  3100-COMPARAR-LADO.
+005690      ADD TLADO-MEDIDA (PG-SUBINDICE) TO PG-PERIMETRO
+005700      IF TLADO-MEDIDA (PG-SUBINDICE) NOT = TLADO-MEDIDA (1)
+005710          IF PG-ES-REGULAR
+005720              MOVE PG-SUBINDICE TO PG-LADO-IRREGULAR
+005730          END-IF
+005740          SET PG-ES-IRREGULAR TO TRUE
+005750      END-IF
+005760      ADD 1 TO PG-SUBINDICE.
+005770  3100-COMPARAR-LADO-EXIT.
+005780      EXIT.
+
+005790*----------------------------------------------------------------*
+005800* 4000-TRIAN                                                     *
+005810*     Clasifica un triangulo como equilatero, isosceles o        *
+005820*     escaleno a partir de sus tres medidas, y reporta el        *
+005830*     perimetro y el area (formula de Heron) junto al veredicto. *
+005840*----------------------------------------------------------------*
+005850  4000-TRIAN.
+005860      MOVE "triangulo" TO POLY-POLIGONO
+005870      IF PG-MODO-LOTE-SI
+005880          MOVE PED-MEDIDA (1) TO POLY-MEDIDA-1
+005890          MOVE PED-MEDIDA (2) TO POLY-MEDIDA-2
+005900          MOVE PED-MEDIDA (3) TO POLY-MEDIDA-3
+005910      ELSE
+005920          MOVE 0 TO POLY-MEDIDA-1
+005930          PERFORM 4010-CAPTURAR-LADO1
+005940              THRU 4010-CAPTURAR-LADO1-EXIT
+005950              UNTIL POLY-MEDIDA-1 > 0
+005960          MOVE 0 TO POLY-MEDIDA-2
+005970          PERFORM 4020-CAPTURAR-LADO2
+005980              THRU 4020-CAPTURAR-LADO2-EXIT
+005990              UNTIL POLY-MEDIDA-2 > 0
+006000          MOVE 0 TO POLY-MEDIDA-3
+006010          PERFORM 4030-CAPTURAR-LADO3
+006020              THRU 4030-CAPTURAR-LADO3-EXIT
+006030              UNTIL POLY-MEDIDA-3 > 0
+006040      END-IF
+
+006050      IF POLY-MEDIDA-1 = POLY-MEDIDA-2
+006060              AND POLY-MEDIDA-2 = POLY-MEDIDA-3
+006070          MOVE "equilatero" TO PG-TRIAN-FORMA
+006080      ELSE
+006090          IF POLY-MEDIDA-1 NOT = POLY-MEDIDA-2
+006100                  AND POLY-MEDIDA-1 NOT = POLY-MEDIDA-3
+006110                  AND POLY-MEDIDA-2 NOT = POLY-MEDIDA-3
+006120              MOVE "escaleno" TO PG-TRIAN-FORMA
+006130          ELSE
+006140              MOVE "isosceles" TO PG-TRIAN-FORMA
+006150          END-IF
+006160      END-IF
+
+006170      PERFORM 4110-DETECTAR-ANGULO-RECTO
+006180          THRU 4110-DETECTAR-ANGULO-RECTO-EXIT
+006190      IF PG-ES-RECTANGULO
+006200          STRING PG-TRIAN-FORMA DELIMITED BY SPACE
+006210                  " rectangulo" DELIMITED BY SIZE
+006220              INTO PG-TRIAN-VEREDICTO
+006230      ELSE
+006240          MOVE PG-TRIAN-FORMA TO PG-TRIAN-VEREDICTO
+006250      END-IF
+
+006260      PERFORM 4100-CALCULAR-AREA-TRIAN
+006270          THRU 4100-CALCULAR-AREA-TRIAN-EXIT
+
+006280      MOVE PG-PERIMETRO TO PG-PERIMETRO-EDIT
+006290      IF PG-AREA-ES-VALIDA
+006300          MOVE PG-AREA TO PG-AREA-EDIT
+006310          DISPLAY "El triangulo es "
+006320                  FUNCTION TRIM (PG-TRIAN-VEREDICTO) ". "
+006330              "Perimetro: " PG-PERIMETRO-EDIT
+006340              " Area: " PG-AREA-EDIT
+006350      ELSE
+006360          MOVE 0 TO PG-AREA
+006370          DISPLAY "El triangulo es "
+006380                  FUNCTION TRIM (PG-TRIAN-VEREDICTO) ". "
+006390              "Perimetro: " PG-PERIMETRO-EDIT
+006400              " Area: no aplica (medidas no forman un triangulo)"
+006410      END-IF
+
+006420      MOVE ZEROS TO LOG-MEDIDAS
+006430      MOVE POLY-MEDIDA-1 TO LOG-MEDIDA (1)
+006440      MOVE POLY-MEDIDA-2 TO LOG-MEDIDA (2)
+006450      MOVE POLY-MEDIDA-3 TO LOG-MEDIDA (3)
+006460      MOVE PG-TRIAN-VEREDICTO TO LOG-VEREDICTO
+006470      PERFORM 8000-REGISTRAR-BITACORA
+006480          THRU 8000-REGISTRAR-BITACORA-EXIT.
+006490  4000-TRIAN-EXIT.
+006500      EXIT.
+
+006510*----------------------------------------------------------------*
+006520* 4010-CAPTURAR-LADO1 / 4020-CAPTURAR-LADO2 / 4030-CAPTURAR-LADO3*
+006530*     Una pasada de captura interactiva de cada lado del         *
+006540*     triangulo; se reintenta mientras la medida sea cero.       *
+006550*----------------------------------------------------------------*
+006560  4010-CAPTURAR-LADO1.
+006570      DISPLAY "Ingresar medida del primer lado: "
+006580      ACCEPT POLY-MEDIDA-1
+006590      IF POLY-MEDIDA-1 = 0
+006600          DISPLAY "La medida debe ser mayor que cero."
+006610      END-IF.
+006620  4010-CAPTURAR-LADO1-EXIT.
+006630      EXIT.
+
+006640  4020-CAPTURAR-LADO2.
+006650      DISPLAY "Ingresar medida del segundo lado: "
+006660      ACCEPT POLY-MEDIDA-2
+006670      IF POLY-MEDIDA-2 = 0
+006680          DISPLAY "La medida debe ser mayor que cero."
+006690      END-IF.
+006700  4020-CAPTURAR-LADO2-EXIT.
+006710      EXIT.
+
+006720  4030-CAPTURAR-LADO3.
+006730      DISPLAY "Ingresar medida del tercer lado: "
+006740      ACCEPT POLY-MEDIDA-3
+006750      IF POLY-MEDIDA-3 = 0
+006760          DISPLAY "La medida debe ser mayor que cero."
+006770      END-IF.
+006780  4030-CAPTURAR-LADO3-EXIT.
+006790      EXIT.
+
+006800*----------------------------------------------------------------*
+006810* 4100-CALCULAR-AREA-TRIAN                                       *
+006820*     Perimetro y area de un triangulo via la formula de Heron.  *
+006830*     Si el radicando resulta negativo (las medidas no forman un *
+006840*     triangulo valido) se marca el area como no valida.         *
+006850*----------------------------------------------------------------*
+006860  4100-CALCULAR-AREA-TRIAN.
+006870      COMPUTE PG-PERIMETRO =
+006880          POLY-MEDIDA-1 + POLY-MEDIDA-2 + POLY-MEDIDA-3
+006890      COMPUTE PG-SEMI-PERIMETRO = PG-PERIMETRO / 2
+006900      COMPUTE PG-AREA-RADICANDO =
+006910          PG-SEMI-PERIMETRO
+006920          * (PG-SEMI-PERIMETRO - POLY-MEDIDA-1)
+006930          * (PG-SEMI-PERIMETRO - POLY-MEDIDA-2)
+006940          * (PG-SEMI-PERIMETRO - POLY-MEDIDA-3)
+006950      IF PG-AREA-RADICANDO < 0
+006960          MOVE "N" TO PG-AREA-OK
+006970      ELSE
+006980          SET PG-AREA-ES-VALIDA TO TRUE
+006990          COMPUTE PG-AREA =
+007000              FUNCTION SQRT (PG-AREA-RADICANDO)
+007010      END-IF.
+007020  4100-CALCULAR-AREA-TRIAN-EXIT.
+007030      EXIT.
+
+007040*----------------------------------------------------------------*
+007050* 4110-DETECTAR-ANGULO-RECTO                                     *
+007060*     Aplica el teorema de Pitagoras con aritmetica entera para  *
+007070*     saber si el triangulo es rectangulo: ordena las tres       *
+007080*     medidas para tomar la mayor como hipotenusa y compara la   *
+007090*     suma de los cuadrados de los otros dos lados contra el     *
+007100*     cuadrado de la hipotenusa.                                 *
+007110*----------------------------------------------------------------*
+007120  4110-DETECTAR-ANGULO-RECTO.
+007130      MOVE "N" TO PG-ANGULO-RECTO-SW
+007140      IF POLY-MEDIDA-1 >= POLY-MEDIDA-2
+007150              AND POLY-MEDIDA-1 >= POLY-MEDIDA-3
+007160          MOVE POLY-MEDIDA-1 TO PG-HIPOTENUSA
+007170          MOVE POLY-MEDIDA-2 TO PG-CATETO-A
+007180          MOVE POLY-MEDIDA-3 TO PG-CATETO-B
+007190      ELSE
+007200          IF POLY-MEDIDA-2 >= POLY-MEDIDA-1
+007210                  AND POLY-MEDIDA-2 >= POLY-MEDIDA-3
+007220              MOVE POLY-MEDIDA-2 TO PG-HIPOTENUSA
+007230              MOVE POLY-MEDIDA-1 TO PG-CATETO-A
+007240              MOVE POLY-MEDIDA-3 TO PG-CATETO-B
+007250          ELSE
+007260              MOVE POLY-MEDIDA-3 TO PG-HIPOTENUSA
+007270              MOVE POLY-MEDIDA-1 TO PG-CATETO-A
+007280              MOVE POLY-MEDIDA-2 TO PG-CATETO-B
+007290          END-IF
+007300      END-IF
+
+007310      COMPUTE PG-SUMA-CUADRADOS =
+007320          (PG-CATETO-A * PG-CATETO-A)
+007330          + (PG-CATETO-B * PG-CATETO-B)
+007340      COMPUTE PG-HIP-CUADRADO = PG-HIPOTENUSA * PG-HIPOTENUSA
+007350      IF PG-SUMA-CUADRADOS = PG-HIP-CUADRADO
+007360          SET PG-ES-RECTANGULO TO TRUE
+007370      END-IF.
+007380  4110-DETECTAR-ANGULO-RECTO-EXIT.
+007390      EXIT.
+
+007400*----------------------------------------------------------------*
+007410* 5000-CUADRI                                                    *
+007420*     Clasifica un cuadrilatero como cuadrado, rectangulo, rombo *
+007430*     o trapecio. Usa las 4 medidas de TLADO-MEDIDA mas una      *
+007440*     diagonal (capturada aparte) para distinguir los casos que  *
+007450*     requieren angulo recto de los que no.                      *
+007460*----------------------------------------------------------------*
+007470  5000-CUADRI.
+007480      MOVE "cuadrilatero" TO POLY-POLIGONO
+007490      PERFORM 2200-PEDIR-MEDIDAS-POLIGONO
+007500          THRU 2200-PEDIR-MEDIDAS-POLIGONO-EXIT
+007510      PERFORM 5010-PEDIR-DIAGONAL
+007520          THRU 5010-PEDIR-DIAGONAL-EXIT
+007530      PERFORM 5020-CLASIFICAR-CUADRI
+007540          THRU 5020-CLASIFICAR-CUADRI-EXIT
+
+007550      COMPUTE PG-PERIMETRO =
+007560          TLADO-MEDIDA (1) + TLADO-MEDIDA (2)
+007570          + TLADO-MEDIDA (3) + TLADO-MEDIDA (4)
+007580      MOVE PG-PERIMETRO TO PG-PERIMETRO-EDIT
+
+007590      EVALUATE PG-CUADRI-VEREDICTO
+007600          WHEN "cuadrado"
+007610              COMPUTE PG-AREA =
+007620                  TLADO-MEDIDA (1) * TLADO-MEDIDA (1)
+007630              SET PG-AREA-ES-VALIDA TO TRUE
+007640          WHEN "rectangulo"
+007650              COMPUTE PG-AREA =
+007660                  TLADO-MEDIDA (1) * TLADO-MEDIDA (2)
+007670              SET PG-AREA-ES-VALIDA TO TRUE
+007680          WHEN OTHER
+007690              MOVE 0 TO PG-AREA
+007700              MOVE "N" TO PG-AREA-OK
+007710      END-EVALUATE
+
+007720      IF PG-AREA-ES-VALIDA
+007730          MOVE PG-AREA TO PG-AREA-EDIT
+007740          DISPLAY "El cuadrilatero es "
+007750                  FUNCTION TRIM (PG-CUADRI-VEREDICTO) ". "
+007760              "Perimetro: " PG-PERIMETRO-EDIT
+007770              " Area: " PG-AREA-EDIT
+007780      ELSE
+007790          DISPLAY "El cuadrilatero es "
+007800                  FUNCTION TRIM (PG-CUADRI-VEREDICTO) ". "
+007810              "Perimetro: " PG-PERIMETRO-EDIT
+007820              " Area: no aplica (faltan datos para calcularla)"
+007830      END-IF
+
+007840      MOVE TABLA-LADOS TO LOG-MEDIDAS
+007850      MOVE PG-CUADRI-VEREDICTO TO LOG-VEREDICTO
+007860      PERFORM 8000-REGISTRAR-BITACORA
+007870          THRU 8000-REGISTRAR-BITACORA-EXIT.
+007880  5000-CUADRI-EXIT.
+007890      EXIT.
+
+007900*----------------------------------------------------------------*
+007910* 5010-PEDIR-DIAGONAL                                            *
+007920*     Obtiene la medida de una diagonal del cuadrilatero, ya sea *
+007930*     del registro de pedido (lote, PED-MEDIDA (5)) o via ACCEPT *
+007940*     (interactivo, reintentando mientras sea cero).             *
+007950*----------------------------------------------------------------*
+007960  5010-PEDIR-DIAGONAL.
+007970      IF PG-MODO-LOTE-SI
+007980          MOVE PED-MEDIDA (5) TO PG-DIAGONAL
+007990      ELSE
+008000          MOVE 0 TO PG-DIAGONAL
+008010          PERFORM 5011-CAPTURAR-DIAGONAL
+008020              THRU 5011-CAPTURAR-DIAGONAL-EXIT
+008030              UNTIL PG-DIAGONAL > 0
+008040      END-IF.
+008050  5010-PEDIR-DIAGONAL-EXIT.
+008060      EXIT.
+
+008070  5011-CAPTURAR-DIAGONAL.
+008080      DISPLAY "Ingresar medida de una diagonal: "
+008090      ACCEPT PG-DIAGONAL
+008100      IF PG-DIAGONAL = 0
+008110          DISPLAY "La medida debe ser mayor que cero."
+008120      END-IF.
+008130  5011-CAPTURAR-DIAGONAL-EXIT.
+008140      EXIT.
+
+008150*----------------------------------------------------------------*
+008160* 5020-CLASIFICAR-CUADRI                                         *
+008170*     Cuatro lados iguales: cuadrado si el angulo entre el lado  *
+008180*     1 y el lado 2 es recto, rombo si no. Lados opuestos        *
+008190*     iguales (1=3, 2=4) pero no los cuatro: rectangulo si el    *
+008200*     angulo es recto, trapecio si no. Cualquier otro patron de  *
+008210*     lados: trapecio.                                           *
+008220*----------------------------------------------------------------*
+008230  5020-CLASIFICAR-CUADRI.
+008240      PERFORM 5030-DETECTAR-ANGULO-RECTO-CUADRI
+008250          THRU 5030-DETECTAR-ANGULO-RECTO-CUADRI-EXIT
+
+008260      IF TLADO-MEDIDA (1) = TLADO-MEDIDA (2)
+008270              AND TLADO-MEDIDA (2) = TLADO-MEDIDA (3)
+008280              AND TLADO-MEDIDA (3) = TLADO-MEDIDA (4)
+008290          IF PG-ES-RECTANGULO
+008300              MOVE "cuadrado" TO PG-CUADRI-VEREDICTO
+008310          ELSE
+008320              MOVE "rombo" TO PG-CUADRI-VEREDICTO
+008330          END-IF
+008340      ELSE
+008350          IF TLADO-MEDIDA (1) = TLADO-MEDIDA (3)
+008360                  AND TLADO-MEDIDA (2) = TLADO-MEDIDA (4)
+008370                  AND PG-ES-RECTANGULO
+008380              MOVE "rectangulo" TO PG-CUADRI-VEREDICTO
+008390          ELSE
+008400              MOVE "trapecio" TO PG-CUADRI-VEREDICTO
+008410          END-IF
+008420      END-IF.
+008430  5020-CLASIFICAR-CUADRI-EXIT.
+008440      EXIT.
+
+008450*----------------------------------------------------------------*
+008460* 5030-DETECTAR-ANGULO-RECTO-CUADRI                              *
+008470*     Igual que 4110, pero para el angulo entre el lado 1 y el   *
+008480*     lado 2 del cuadrilatero, usando la diagonal capturada en   *
+008490*     5010-PEDIR-DIAGONAL como hipotenusa de prueba. Si no hay   *
+008500*     diagonal valida (lote sin ese dato) se asume angulo no     *
+008510*     recto en vez de rechazar el panel.                         *
+008520*----------------------------------------------------------------*
+008530  5030-DETECTAR-ANGULO-RECTO-CUADRI.
+008540      MOVE "N" TO PG-ANGULO-RECTO-SW
+008550      IF PG-DIAGONAL > 0
+008560          COMPUTE PG-SUMA-CUADRADOS =
+008570              (TLADO-MEDIDA (1) * TLADO-MEDIDA (1))
+008580              + (TLADO-MEDIDA (2) * TLADO-MEDIDA (2))
+008590          COMPUTE PG-HIP-CUADRADO = PG-DIAGONAL * PG-DIAGONAL
+008600          IF PG-SUMA-CUADRADOS = PG-HIP-CUADRADO
+008610              SET PG-ES-RECTANGULO TO TRUE
+008620          END-IF
+008630      END-IF.
+008640  5030-DETECTAR-ANGULO-RECTO-CUADRI-EXIT.
+008650      EXIT.
+
+008660*----------------------------------------------------------------*
+008670* 8000-REGISTRAR-BITACORA                                        *
+008680*     Agrega una linea a BITACORA-FILE con el panel recien       *
+008690*     clasificado: fecha, hora, nombre, lados, cada medida,      *
+008700*     perimetro, area y veredicto. El llamador debe llenar       *
+008710*     LOG-MEDIDAS y LOG-VEREDICTO antes de llamar a este         *
+008720*     parrafo. Si la bitacora no pudo abrirse, no se escribe     *
+008730*     nada y la clasificacion continua sin interrupcion.         *
+008740*----------------------------------------------------------------*
+008750  8000-REGISTRAR-BITACORA.
+008760      IF NOT PG-BITACORA-DISPONIBLE
+008770          GO TO 8000-REGISTRAR-BITACORA-EXIT
+008780      END-IF
+008790      ACCEPT LOG-FECHA FROM DATE YYYYMMDD
+008800      ACCEPT LOG-HORA FROM TIME
+008810      MOVE POLY-POLIGONO TO LOG-POLIGONO
+008820      MOVE POLY-LADOS TO LOG-LADOS
+008830      MOVE PG-PERIMETRO TO LOG-PERIMETRO
+008840      MOVE PG-AREA TO LOG-AREA
+008850      WRITE LOG-REGISTRO.
+008860  8000-REGISTRAR-BITACORA-EXIT.
+008870      EXIT.
+
+008880*----------------------------------------------------------------*
+008890* 9000-FINALIZAR                                                 *
+008900*     Cierra los archivos abiertos antes de terminar la corrida. *
+008910*     Si el lote llego a su fin normalmente, se borra el punto   *
+008920*     de reinicio para que la siguiente corrida empiece desde el *
+008930*     principio del archivo de pedidos.                          *
+008940*----------------------------------------------------------------*
+008950  9000-FINALIZAR.
+008960      IF PG-MODO-LOTE-SI
+008970          CLOSE PEDIDOS-FILE
+008980          MOVE 0 TO CKPT-REGISTROS-PROCESADOS
+008990          OPEN OUTPUT REINICIO-FILE
+009000          IF PG-ESTADO-REINICIO = "00"
+009010              WRITE CKPT-REGISTRO
+009020              CLOSE REINICIO-FILE
+009025          ELSE
+009026              DISPLAY "No se pudo abrir REINICIO-FILE, estado: "
+009027                  PG-ESTADO-REINICIO
+009030          END-IF
+009040      END-IF
+009050      IF PG-BITACORA-DISPONIBLE
+009060          CLOSE BITACORA-FILE
+009070      END-IF.
+009080  9000-FINALIZAR-EXIT.
+009090      EXIT.
+
